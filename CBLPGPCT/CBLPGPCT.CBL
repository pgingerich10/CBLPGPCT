@@ -38,7 +38,30 @@
            SELECT PRTOUT
                ASSIGN TO "MACHSHTPCT.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
-               
+
+           SELECT PART-PRTOUT
+               ASSIGN TO "PARTSHTPCT.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT EXCEPTIONS-PRT
+               ASSIGN TO "EXCEPTIONS.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CBLPGPCT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT EXTRACT-DATA
+               ASSIGN TO "MACHSHTPCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PARM-FILE
+               ASSIGN TO "CBLPGPCT.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -96,25 +119,162 @@
            DATA RECORD IS PRTLINE.
            
        01  PRTLINE                 PIC X(80).
-       
+
+       FD  PART-PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PART-PRTLINE.
+
+       01  PART-PRTLINE             PIC X(80).
+
+       FD  EXCEPTIONS-PRT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXC-LINE.
+
+       01  EXC-LINE                 PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 13 CHARACTERS
+           DATA RECORD IS CKP-RECORD.
+
+       01  CKP-RECORD.
+           05  CKP-MACHINE          PIC X(5).
+           05  CKP-YEAR             PIC 9(4).
+           05  CKP-MONTH            PIC 99.
+           05  CKP-DAY              PIC 99.
+
+       FD  EXTRACT-DATA
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS EXTRACT-REC.
+
+       01  EXTRACT-REC.
+           05  EX-MACHINE               PIC X(5).
+           05  EX-PERCENT               PIC 999V99.
+           05  EX-YEAR                  PIC 9(4).
+           05  EX-MONTH                 PIC 99.
+           05  EX-DAY                   PIC 99.
+
+       FD  PARM-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 63 CHARACTERS
+           DATA RECORD IS PARM-REC.
+
+       01  PARM-REC.
+           05  PARM-COMPANY             PIC X(45).
+           05  PARM-AS-OF-YEAR          PIC 9(4).
+           05  PARM-AS-OF-MONTH         PIC 99.
+           05  PARM-AS-OF-DAY           PIC 99.
+           05  PARM-LOW-MACHINE         PIC X(5).
+           05  PARM-HIGH-MACHINE        PIC X(5).
+
        WORKING-STORAGE SECTION.
        
        01  WORK-AREA.
            05  SUB1                PIC 999         VALUE ZEROS.
            05  SUB2                PIC 999         VALUE ZEROS.
            05  WK-MACH-PCT.
-               10  WK-MACH             PIC X(5)        VALUE SPACES.
-               10  WK-COST             PIC 9(8)V99     VALUE ZEROS.
-           05  WK-PCT              PIC 9V99        VALUE ZEROS.
+               10  WK-SWP-MACHINE      PIC X(5)        VALUE SPACES.
+               10  WK-SWP-PERCENT      PIC 999V99      VALUE ZEROS.
+               10  WK-SWP-SHT-COST     PIC 9(8)V99     VALUE ZEROS.
+               10  WK-SWP-TOT-COST     PIC 9(8)V99     VALUE ZEROS.
+           05  WK-COST             PIC 9(8)V99     VALUE ZEROS.
+           05  WK-PCT              PIC 999V99      VALUE ZEROS.
+           05  WK-GRAND-SHT-TOTAL  PIC 9(10)V99    VALUE ZEROS.
+           05  WK-GRAND-TOT-TOTAL  PIC 9(10)V99    VALUE ZEROS.
            05  MORE-RECS           PIC X           VALUE 'Y'.
                88  NO-MORE-RECS                    VALUE 'N'.
            05  C-PCTR              PIC 99          VALUE ZEROS.
            05  WK-HOLD             PIC X           VALUE SPACE.
-           
+           05  WK-LINE-CTR         PIC 99          VALUE ZEROS.
+           05  WK-PART-LINE-CTR    PIC 99          VALUE ZEROS.
+           05  C-PART-PCTR         PIC 99          VALUE ZEROS.
+           05  MORE-MASTER-RECS    PIC X           VALUE 'Y'.
+               88  NO-MORE-MASTER                  VALUE 'N'.
+           05  MORE-INVENTORY-RECS PIC X           VALUE 'Y'.
+               88  NO-MORE-INVENTORY               VALUE 'N'.
+           05  SUB3                PIC 999         VALUE ZEROS.
+           05  INVENTORY-FOUND-SW  PIC X           VALUE 'N'.
+               88  INVENTORY-FOUND                 VALUE 'Y'.
+           05  WK-PART-NEED        PIC 9(6)        VALUE ZEROS.
+           05  WK-PART-ONHAND      PIC 9(5)        VALUE ZEROS.
+           05  WK-PART-SHORT       PIC 9(6)        VALUE ZEROS.
+           05  WK-PART-COST        PIC 9(8)V99     VALUE ZEROS.
+           05  WK-RESTART-PARM     PIC X(20)       VALUE SPACES.
+           05  RESTART-MODE-SW     PIC X           VALUE 'N'.
+               88  RESTART-MODE                    VALUE 'Y'.
+           05  WK-RESTART-KEY      PIC X(5)        VALUE SPACES.
+           05  MORE-CKP-RECS       PIC X           VALUE 'Y'.
+               88  NO-MORE-CKP                     VALUE 'N'.
+           05  CKP-WRITE-CTR       PIC 99          VALUE ZEROS.
+           05  WK-ALERT-THRESHOLD  PIC 999V99      VALUE 000.20.
+           05  WK-ALERT-COUNT      PIC 999         VALUE ZEROS.
+           05  WK-ALERT-EXPOSURE   PIC 9(10)V99    VALUE ZEROS.
+           05  WS-EXTRACT-STATUS   PIC XX          VALUE SPACES.
+           05  WK-MOVE-THRESHOLD   PIC 999V99      VALUE 000.05.
+           05  SUB4                PIC 999         VALUE ZEROS.
+           05  PRIOR-FOUND-SW      PIC X           VALUE 'N'.
+               88  PRIOR-FOUND                     VALUE 'Y'.
+           05  WK-PCT-CHANGE       PIC S999V99     VALUE ZEROS.
+           05  MORE-VAL-RECS       PIC X           VALUE 'Y'.
+               88  NO-MORE-VAL-RECS                VALUE 'N'.
+           05  VAL-PREV-KEY        PIC X(5)        VALUE LOW-VALUES.
+           05  VAL-ERROR-SW        PIC X           VALUE 'N'.
+               88  VALIDATION-FAILED               VALUE 'Y'.
+           05  VAL-EXC-OPEN-SW     PIC X           VALUE 'N'.
+               88  VAL-EXC-OPEN                    VALUE 'Y'.
+           05  VAL-FOUND-SW        PIC X           VALUE 'N'.
+               88  VAL-FOUND                       VALUE 'Y'.
+           05  SUB5                PIC 999         VALUE ZEROS.
+           05  SUB6                PIC 999         VALUE ZEROS.
+           05  VAL-DUP-CNT         PIC 999         VALUE ZEROS.
+           05  WS-PARM-STATUS      PIC XX          VALUE SPACES.
+           05  WS-CKP-STATUS       PIC XX          VALUE SPACES.
+           05  WK-COMPANY-NAME     PIC X(45)       VALUE
+                                           "GINGERICH'S MANUFACTURING".
+           05  WK-LOW-MACHINE      PIC X(5)        VALUE LOW-VALUES.
+           05  WK-HIGH-MACHINE     PIC X(5)        VALUE HIGH-VALUES.
+           05  WK-RANGE-LIMITED-SW PIC X           VALUE 'N'.
+               88  RANGE-LIMITED                   VALUE 'Y'.
+           05  WK-USE-AS-OF-SW     PIC X           VALUE 'N'.
+               88  USE-AS-OF-DATE                  VALUE 'Y'.
+           05  WK-AS-OF-DATE.
+               10  WK-AS-OF-YEAR       PIC 9(4).
+               10  WK-AS-OF-MONTH      PIC 99.
+               10  WK-AS-OF-DAY        PIC 99.
+
+       01  VALIDATE-TABLES.
+           05  VAL-SHT-CNT         PIC 999         VALUE ZEROS.
+           05  VAL-SHT-MACH        PIC X(5)        OCCURS 100 TIMES.
+           05  VAL-CST-CNT         PIC 999         VALUE ZEROS.
+           05  VAL-CST-MACH        PIC X(5)        OCCURS 100 TIMES.
+           05  VAL-ORD-CNT         PIC 999         VALUE ZEROS.
+           05  VAL-ORD-MACH        PIC X(5)        OCCURS 100 TIMES.
+           05  VAL-MST-CNT         PIC 999         VALUE ZEROS.
+           05  VAL-MST-MACH        PIC X(5)        OCCURS 100 TIMES.
+
+       01  PRIOR-EXTRACT-DATA.
+           05  PRIOR-TBL-CNT       PIC 999         VALUE ZEROS.
+           05  PRIOR-TABLE OCCURS 100 TIMES.
+               10  PRIOR-MACHINE       PIC X(5).
+               10  PRIOR-PERCENT       PIC 999V99.
+
+       01  INVENTORY-TABLE-DATA.
+           05  INV-TBL-CNT         PIC 999         VALUE ZEROS.
+           05  INV-TABLE OCCURS 500 TIMES.
+               10  TBL-INV-PART        PIC X(5).
+               10  TBL-INV-QTY         PIC 9(5).
+               10  TBL-INV-COST        PIC 9(4)V99.
+
        01  PERCENT-DATA.
            05  PERCENT-TABLE OCCURS 100 TIMES.
                10  TBL-MACHINE PIC X(5).
-               10  TBL-PERCENT PIC 9V99.
+               10  TBL-PERCENT PIC 999V99.
+               10  TBL-SHT-COST PIC 9(8)V99.
+               10  TBL-TOT-COST PIC 9(8)V99.
            
        01  CURRENT-DATE.
            05  I-DATE.
@@ -130,8 +290,7 @@
            05  FILLER              PIC X       VALUE "/".
            05  O-YEAR              PIC 9(4).
            05  FILLER              PIC X(11)   VALUE SPACES.
-           05  FILLER              PIC X(45)   VALUE 
-                                           "GINGERICH'S MANUFACTURING".
+           05  O-COMPANY           PIC X(45).
            05  FILLER              PIC X(6)    VALUE 'PAGE:'.
            05  O-PCTR              PIC Z9.
            
@@ -141,39 +300,459 @@
                                    'MACHINE COST PERCENTAGE REPORT'.
                                    
        01  COL-HDGS-LINE.
-           05  FILLER              PIC X(22)   VALUE SPACES.
+           05  FILLER              PIC X(2)    VALUE SPACES.
            05  FILLER              PIC X(7)    VALUE 'MACHINE'.
-           05  FILLER              PIC X(21)   VALUE SPACES.
-           05  FILLER              PIC X(10)    VALUE 'PERCENTAGE'.
-           
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  FILLER              PIC X(10)   VALUE 'PERCENTAGE'.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  FILLER              PIC X(8)    VALUE 'SHT COST'.
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  FILLER              PIC X(8)    VALUE 'TOT COST'.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE 'ALERT'.
+
        01  D1.
-           05  FILLER              PIC X(23)   VALUE SPACES.
+           05  FILLER              PIC X(2)    VALUE SPACES.
            05  O-MACHINE           PIC X(5).
-           05  FILLER              PIC X(25)   VALUE SPACES.
-           05  O-PERCENT           PIC ZV99.
-           
+           05  FILLER              PIC X(8)    VALUE SPACES.
+           05  O-PERCENT           PIC ZZ9V99.
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  O-SHT-COST          PIC Z(7)9.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-TOT-COST          PIC Z(7)9.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  O-ALERT-FLAG        PIC X(5).
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER              PIC X(12)   VALUE 'GRAND TOTAL:'.
+           05  FILLER              PIC X(14)   VALUE SPACES.
+           05  GT-SHT-COST         PIC Z(9)9.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  GT-TOT-COST         PIC Z(9)9.99.
+
+       01  ALERT-SUMMARY-LINE.
+           05  FILLER              PIC X(25)   VALUE
+                                   'MACHINES OVER THRESHOLD:'.
+           05  AS-COUNT            PIC ZZ9.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(17)   VALUE
+                                   'TOTAL EXPOSURE: $'.
+           05  AS-EXPOSURE         PIC Z(9)9.99.
+
+       01  MOVEMENT-TITLE-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(40)   VALUE
+                   'PERCENTAGE CHANGE ALERTS (VS PRIOR RUN)'.
+
+       01  MOVEMENT-HDGS-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(7)    VALUE 'MACHINE'.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(11)   VALUE 'PRIOR PCT'.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  FILLER              PIC X(11)   VALUE 'TODAY PCT'.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE 'CHANGE'.
+
+       01  MOVEMENT-D1.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  MV-MACHINE          PIC X(5).
+           05  FILLER              PIC X(9)    VALUE SPACES.
+           05  MV-PRIOR-PCT        PIC ZZ9V99.
+           05  FILLER              PIC X(9)    VALUE SPACES.
+           05  MV-TODAY-PCT        PIC ZZ9V99.
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  MV-CHANGE           PIC +ZZ9.99.
+
        01 BLANK-LINE               PIC X       VALUE SPACE.
-           
+
+       01  PART-CO-TITLE-LINE.
+           05  FILLER              PIC X(6)    VALUE "DATE: ".
+           05  PO-MONTH            PIC 99.
+           05  FILLER              PIC X       VALUE "/".
+           05  PO-DAY              PIC 99.
+           05  FILLER              PIC X       VALUE "/".
+           05  PO-YEAR             PIC 9(4).
+           05  FILLER              PIC X(11)   VALUE SPACES.
+           05  PO-COMPANY          PIC X(45).
+           05  FILLER              PIC X(6)    VALUE 'PAGE:'.
+           05  PO-PCTR             PIC Z9.
+
+       01  PART-RPT-TITLE-LINE.
+           05  FILLER              PIC X(20)   VALUE SPACES.
+           05  FILLER              PIC X(40)   VALUE
+                               'MACHINE PART SHORTAGE DETAIL REPORT'.
+
+       01  PART-COL-HDGS-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(7)    VALUE 'MACHINE'.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(4)    VALUE 'PART'.
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  FILLER              PIC X(10)   VALUE 'QTY NEEDED'.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  FILLER              PIC X(10)   VALUE 'QTY ONHAND'.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  FILLER              PIC X(9)    VALUE 'QTY SHORT'.
+
+       01  EXC-DETAIL-LINE.
+           05  FILLER              PIC X(6)    VALUE "DATE: ".
+           05  EXC-MONTH           PIC 99.
+           05  FILLER              PIC X       VALUE "/".
+           05  EXC-DAY             PIC 99.
+           05  FILLER              PIC X       VALUE "/".
+           05  EXC-YEAR            PIC 9(4).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE "MACH: ".
+           05  EXC-MACHINE         PIC X(5).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE "FILE: ".
+           05  EXC-FILE            PIC X(16).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(10)   VALUE "SHT COST: ".
+           05  EXC-SHT-COST        PIC Z(7)9.99.
+
+       01  PART-D1.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  PO-MACHINE          PIC X(5).
+           05  FILLER              PIC X(9)    VALUE SPACES.
+           05  PO-PART             PIC X(5).
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  PO-NEEDED           PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  PO-ONHAND           PIC ZZ,ZZ9.
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  PO-SHORT            PIC ZZZ,ZZ9.
+
+       01  VAL-ERROR-LINE.
+           05  FILLER              PIC X(6)    VALUE "DATE: ".
+           05  VAL-MONTH           PIC 99.
+           05  FILLER              PIC X       VALUE "/".
+           05  VAL-DAY             PIC 99.
+           05  FILLER              PIC X       VALUE "/".
+           05  VAL-YEAR            PIC 9(4).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE "MACH: ".
+           05  VAL-MACHINE         PIC X(5).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  VAL-REASON          PIC X(40).
+
        PROCEDURE DIVISION.
        
        L1-CBLPGPCT.
+           PERFORM L2-LOAD-PARM THRU L2-LOAD-PARM-EXIT.
+           PERFORM L2-VALIDATE THRU L2-VALIDATE-EXIT.
            PERFORM L2-INIT THRU L2-INIT-EXIT.
            PERFORM L2-MAINLINE THRU L2-MAINLINE-EXIT
                UNTIL NO-MORE-RECS.
            PERFORM L2-CLOSING THRU L2-CLOSING-EXIT.
            STOP RUN.
-           
+
+       L2-LOAD-PARM.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-COMPANY NOT = SPACES
+                           MOVE PARM-COMPANY TO WK-COMPANY-NAME
+                       END-IF
+                       IF PARM-AS-OF-YEAR IS NUMERIC
+                           AND PARM-AS-OF-YEAR NOT = ZEROS
+                           MOVE PARM-AS-OF-YEAR TO WK-AS-OF-YEAR
+                           MOVE PARM-AS-OF-MONTH TO WK-AS-OF-MONTH
+                           MOVE PARM-AS-OF-DAY TO WK-AS-OF-DAY
+                           MOVE 'Y' TO WK-USE-AS-OF-SW
+                       END-IF
+                       IF PARM-LOW-MACHINE NOT = SPACES
+                           MOVE PARM-LOW-MACHINE TO WK-LOW-MACHINE
+                           MOVE 'Y' TO WK-RANGE-LIMITED-SW
+                       END-IF
+                       IF PARM-HIGH-MACHINE NOT = SPACES
+                           MOVE PARM-HIGH-MACHINE TO WK-HIGH-MACHINE
+                           MOVE 'Y' TO WK-RANGE-LIMITED-SW
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       L2-LOAD-PARM-EXIT.
+           EXIT.
+
+       L2-VALIDATE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE.
+           IF USE-AS-OF-DATE
+               MOVE WK-AS-OF-MONTH TO VAL-MONTH
+               MOVE WK-AS-OF-DAY TO VAL-DAY
+               MOVE WK-AS-OF-YEAR TO VAL-YEAR
+           ELSE
+               MOVE I-MONTH TO VAL-MONTH
+               MOVE I-DAY TO VAL-DAY
+               MOVE I-YEAR TO VAL-YEAR
+           END-IF.
+           PERFORM L9-VAL-LOAD-SHT THRU L9-VAL-LOAD-SHT-EXIT.
+           PERFORM L9-VAL-LOAD-COST THRU L9-VAL-LOAD-COST-EXIT.
+           PERFORM L9-VAL-LOAD-ORDER THRU L9-VAL-LOAD-ORDER-EXIT.
+           PERFORM L9-VAL-LOAD-MASTER THRU L9-VAL-LOAD-MASTER-EXIT.
+           PERFORM L9-VAL-RECONCILE THRU L9-VAL-RECONCILE-EXIT.
+           IF VALIDATION-FAILED
+               DISPLAY 'CBLPGPCT - INPUT VALIDATION FAILED - SEE '
+                   'EXCEPTIONS.PRT'
+               CLOSE EXCEPTIONS-PRT
+               STOP RUN
+           END-IF.
+       L2-VALIDATE-EXIT.
+           EXIT.
+
+       L9-VAL-LOAD-SHT.
+           MOVE LOW-VALUES TO VAL-PREV-KEY.
+           MOVE 'Y' TO MORE-VAL-RECS.
+           OPEN INPUT MACH-SHT-COST-DATA.
+           PERFORM UNTIL NO-MORE-VAL-RECS
+               READ MACH-SHT-COST-DATA
+                   AT END
+                       MOVE 'N' TO MORE-VAL-RECS
+                   NOT AT END
+                       IF I-SHT-MACHINE >= WK-LOW-MACHINE
+                           AND I-SHT-MACHINE <= WK-HIGH-MACHINE
+                           IF I-SHT-MACHINE < VAL-PREV-KEY
+                               MOVE I-SHT-MACHINE TO VAL-MACHINE
+                               MOVE 'OUT OF SEQUENCE IN MACHSHTCOST.DAT'
+                                   TO VAL-REASON
+                               PERFORM L9-VAL-WRITE-ERR THRU
+                                   L9-VAL-WRITE-ERR-EXIT
+                           END-IF
+                           MOVE I-SHT-MACHINE TO VAL-PREV-KEY
+                           ADD 1 TO VAL-SHT-CNT
+                           MOVE I-SHT-MACHINE
+                               TO VAL-SHT-MACH(VAL-SHT-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MACH-SHT-COST-DATA.
+       L9-VAL-LOAD-SHT-EXIT.
+           EXIT.
+
+       L9-VAL-LOAD-COST.
+           MOVE LOW-VALUES TO VAL-PREV-KEY.
+           MOVE 'Y' TO MORE-VAL-RECS.
+           OPEN INPUT MACH-COST-DATA.
+           PERFORM UNTIL NO-MORE-VAL-RECS
+               READ MACH-COST-DATA
+                   AT END
+                       MOVE 'N' TO MORE-VAL-RECS
+                   NOT AT END
+                       IF I-CST-MACHINE >= WK-LOW-MACHINE
+                           AND I-CST-MACHINE <= WK-HIGH-MACHINE
+                           IF I-CST-MACHINE < VAL-PREV-KEY
+                               MOVE I-CST-MACHINE TO VAL-MACHINE
+                               MOVE 'OUT OF SEQUENCE IN MACHINECOST.DAT'
+                                   TO VAL-REASON
+                               PERFORM L9-VAL-WRITE-ERR THRU
+                                   L9-VAL-WRITE-ERR-EXIT
+                           END-IF
+                           MOVE I-CST-MACHINE TO VAL-PREV-KEY
+                           ADD 1 TO VAL-CST-CNT
+                           MOVE I-CST-MACHINE
+                               TO VAL-CST-MACH(VAL-CST-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MACH-COST-DATA.
+       L9-VAL-LOAD-COST-EXIT.
+           EXIT.
+
+       L9-VAL-LOAD-ORDER.
+           MOVE LOW-VALUES TO VAL-PREV-KEY.
+           MOVE 'Y' TO MORE-VAL-RECS.
+           OPEN INPUT ORDER-DATA.
+           PERFORM UNTIL NO-MORE-VAL-RECS
+               READ ORDER-DATA
+                   AT END
+                       MOVE 'N' TO MORE-VAL-RECS
+                   NOT AT END
+                       IF I-ORD-MACHINE >= WK-LOW-MACHINE
+                           AND I-ORD-MACHINE <= WK-HIGH-MACHINE
+                           IF I-ORD-MACHINE < VAL-PREV-KEY
+                               MOVE I-ORD-MACHINE TO VAL-MACHINE
+                               MOVE 'OUT OF SEQUENCE IN ORDER.DAT'
+                                   TO VAL-REASON
+                               PERFORM L9-VAL-WRITE-ERR THRU
+                                   L9-VAL-WRITE-ERR-EXIT
+                           END-IF
+                           MOVE I-ORD-MACHINE TO VAL-PREV-KEY
+                           ADD 1 TO VAL-ORD-CNT
+                           MOVE I-ORD-MACHINE
+                               TO VAL-ORD-MACH(VAL-ORD-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ORDER-DATA.
+       L9-VAL-LOAD-ORDER-EXIT.
+           EXIT.
+
+       L9-VAL-LOAD-MASTER.
+           MOVE LOW-VALUES TO VAL-PREV-KEY.
+           MOVE 'Y' TO MORE-VAL-RECS.
+           OPEN INPUT MACHINE-MASTER.
+           PERFORM UNTIL NO-MORE-VAL-RECS
+               READ MACHINE-MASTER
+                   AT END
+                       MOVE 'N' TO MORE-VAL-RECS
+                   NOT AT END
+                       IF I-MACHINE >= WK-LOW-MACHINE
+                           AND I-MACHINE <= WK-HIGH-MACHINE
+                           IF I-MACHINE < VAL-PREV-KEY
+                               MOVE I-MACHINE TO VAL-MACHINE
+                               MOVE 'OUT OF SEQUENCE IN MASTER.DAT'
+                                   TO VAL-REASON
+                               PERFORM L9-VAL-WRITE-ERR THRU
+                                   L9-VAL-WRITE-ERR-EXIT
+                           END-IF
+                           IF I-MACHINE NOT = VAL-PREV-KEY
+                               ADD 1 TO VAL-MST-CNT
+                               MOVE I-MACHINE
+                                   TO VAL-MST-MACH(VAL-MST-CNT)
+                           END-IF
+                           MOVE I-MACHINE TO VAL-PREV-KEY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MACHINE-MASTER.
+       L9-VAL-LOAD-MASTER-EXIT.
+           EXIT.
+
+       L9-VAL-RECONCILE.
+           PERFORM VARYING SUB5 FROM 1 BY 1
+                   UNTIL SUB5 > VAL-SHT-CNT
+               MOVE 'N' TO VAL-FOUND-SW
+               PERFORM VARYING SUB6 FROM 1 BY 1
+                       UNTIL SUB6 > VAL-CST-CNT OR VAL-FOUND
+                   IF VAL-CST-MACH(SUB6) = VAL-SHT-MACH(SUB5)
+                       MOVE 'Y' TO VAL-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF NOT VAL-FOUND
+                   MOVE VAL-SHT-MACH(SUB5) TO VAL-MACHINE
+                   MOVE 'MISSING FROM MACHINECOST.DAT' TO VAL-REASON
+                   PERFORM L9-VAL-WRITE-ERR THRU L9-VAL-WRITE-ERR-EXIT
+               END-IF
+               MOVE ZEROS TO VAL-DUP-CNT
+               PERFORM VARYING SUB6 FROM 1 BY 1
+                       UNTIL SUB6 > VAL-CST-CNT
+                   IF VAL-CST-MACH(SUB6) = VAL-SHT-MACH(SUB5)
+                       ADD 1 TO VAL-DUP-CNT
+                   END-IF
+               END-PERFORM
+               IF VAL-DUP-CNT > 1
+                   MOVE VAL-SHT-MACH(SUB5) TO VAL-MACHINE
+                   MOVE 'DUPLICATE MACHINE IN MACHINECOST.DAT'
+                       TO VAL-REASON
+                   PERFORM L9-VAL-WRITE-ERR THRU L9-VAL-WRITE-ERR-EXIT
+               END-IF
+               MOVE 'N' TO VAL-FOUND-SW
+               PERFORM VARYING SUB6 FROM 1 BY 1
+                       UNTIL SUB6 > VAL-ORD-CNT OR VAL-FOUND
+                   IF VAL-ORD-MACH(SUB6) = VAL-SHT-MACH(SUB5)
+                       MOVE 'Y' TO VAL-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF NOT VAL-FOUND
+                   MOVE VAL-SHT-MACH(SUB5) TO VAL-MACHINE
+                   MOVE 'MISSING FROM ORDER.DAT' TO VAL-REASON
+                   PERFORM L9-VAL-WRITE-ERR THRU L9-VAL-WRITE-ERR-EXIT
+               END-IF
+               MOVE ZEROS TO VAL-DUP-CNT
+               PERFORM VARYING SUB6 FROM 1 BY 1
+                       UNTIL SUB6 > VAL-ORD-CNT
+                   IF VAL-ORD-MACH(SUB6) = VAL-SHT-MACH(SUB5)
+                       ADD 1 TO VAL-DUP-CNT
+                   END-IF
+               END-PERFORM
+               IF VAL-DUP-CNT > 1
+                   MOVE VAL-SHT-MACH(SUB5) TO VAL-MACHINE
+                   MOVE 'DUPLICATE MACHINE IN ORDER.DAT'
+                       TO VAL-REASON
+                   PERFORM L9-VAL-WRITE-ERR THRU L9-VAL-WRITE-ERR-EXIT
+               END-IF
+               MOVE 'N' TO VAL-FOUND-SW
+               PERFORM VARYING SUB6 FROM 1 BY 1
+                       UNTIL SUB6 > VAL-MST-CNT OR VAL-FOUND
+                   IF VAL-MST-MACH(SUB6) = VAL-SHT-MACH(SUB5)
+                       MOVE 'Y' TO VAL-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF NOT VAL-FOUND
+                   MOVE VAL-SHT-MACH(SUB5) TO VAL-MACHINE
+                   MOVE 'MISSING FROM MASTER.DAT' TO VAL-REASON
+                   PERFORM L9-VAL-WRITE-ERR THRU L9-VAL-WRITE-ERR-EXIT
+               END-IF
+           END-PERFORM.
+       L9-VAL-RECONCILE-EXIT.
+           EXIT.
+
+       L9-VAL-WRITE-ERR.
+           IF NOT VAL-EXC-OPEN
+               IF RESTART-MODE
+                   OPEN EXTEND EXCEPTIONS-PRT
+               ELSE
+                   OPEN OUTPUT EXCEPTIONS-PRT
+               END-IF
+               MOVE 'Y' TO VAL-EXC-OPEN-SW
+           END-IF.
+           WRITE EXC-LINE FROM VAL-ERROR-LINE.
+           MOVE 'Y' TO VAL-ERROR-SW.
+       L9-VAL-WRITE-ERR-EXIT.
+           EXIT.
+
        L2-INIT.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE.
-           MOVE I-MONTH TO O-MONTH.
-           MOVE I-DAY TO O-DAY.
-           MOVE I-YEAR TO O-YEAR.
+           IF USE-AS-OF-DATE
+               MOVE WK-AS-OF-MONTH TO O-MONTH
+               MOVE WK-AS-OF-DAY TO O-DAY
+               MOVE WK-AS-OF-YEAR TO O-YEAR
+           ELSE
+               MOVE I-MONTH TO O-MONTH
+               MOVE I-DAY TO O-DAY
+               MOVE I-YEAR TO O-YEAR
+           END-IF.
+           MOVE WK-COMPANY-NAME TO O-COMPANY.
+           ACCEPT WK-RESTART-PARM FROM COMMAND-LINE.
+           IF WK-RESTART-PARM NOT = SPACES
+               MOVE 'Y' TO RESTART-MODE-SW
+           END-IF.
            OPEN INPUT ORDER-DATA.
            OPEN INPUT MACH-SHT-COST-DATA.
            OPEN INPUT MACH-COST-DATA.
+           OPEN INPUT MACHINE-MASTER.
+           OPEN INPUT INVENTORY-DATA.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT PART-PRTOUT.
+           IF RESTART-MODE
+               PERFORM L9-LOAD-CHECKPOINT THRU L9-LOAD-CHECKPOINT-EXIT
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND EXCEPTIONS-PRT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT EXCEPTIONS-PRT
+           END-IF.
            PERFORM L9-HDGS THRU L9-HDGS-EXIT.
+           PERFORM L9-PART-HDGS THRU L9-PART-HDGS-EXIT.
+           PERFORM L9-LOAD-INVENTORY THRU L9-LOAD-INVENTORY-EXIT
+               UNTIL NO-MORE-INVENTORY.
            PERFORM L9-READ-SHORT THRU L9-READ-SHORT-EXIT.
+           IF RESTART-MODE
+               PERFORM L9-READ-SHORT THRU L9-READ-SHORT-EXIT
+                   UNTIL I-SHT-MACHINE >= WK-RESTART-KEY OR NO-MORE-RECS
+           END-IF.
+           PERFORM L9-READ-SHORT THRU L9-READ-SHORT-EXIT
+               UNTIL I-SHT-MACHINE >= WK-LOW-MACHINE OR NO-MORE-RECS.
+           IF I-SHT-MACHINE > WK-HIGH-MACHINE
+               MOVE 'N' TO MORE-RECS
+           END-IF.
+           PERFORM L9-READ-MASTER THRU L9-READ-MASTER-EXIT.
            INITIALIZE PERCENT-DATA.
        L2-INIT-EXIT.
            EXIT.
@@ -185,7 +764,16 @@
                UNTIL I-SHT-MACHINE = I-ORD-MACHINE.
            PERFORM L3-CALCS THRU L3-CALCS-EXIT.
            PERFORM L3-MOVES THRU L3-MOVES-EXIT.
+           PERFORM L4-PART-SHORTAGE THRU L4-PART-SHORTAGE-EXIT.
+           ADD 1 TO CKP-WRITE-CTR.
+           IF CKP-WRITE-CTR >= 5
+               PERFORM L9-WRITE-CHECKPOINT THRU L9-WRITE-CHECKPOINT-EXIT
+               MOVE ZEROS TO CKP-WRITE-CTR
+           END-IF.
            PERFORM L9-READ-SHORT THRU L9-READ-SHORT-EXIT.
+           IF I-SHT-MACHINE > WK-HIGH-MACHINE
+               MOVE 'N' TO MORE-RECS
+           END-IF.
        L2-MAINLINE-EXIT.
            EXIT.
            
@@ -194,10 +782,29 @@
            PERFORM L3-DETAIL THRU L3-DETAIL-EXIT
                VARYING SUB1 FROM 1 BY 1
                    UNTIL SUB1 > 100 OR TBL-PERCENT(SUB1) = ZEROS.
+           PERFORM L3-GRAND-TOTAL THRU L3-GRAND-TOTAL-EXIT.
+           PERFORM L3-ALERT-SUMMARY THRU L3-ALERT-SUMMARY-EXIT.
+           PERFORM L3-LOAD-PRIOR-EXTRACT THRU
+               L3-LOAD-PRIOR-EXTRACT-EXIT.
+           PERFORM L3-MOVEMENT-CHECK THRU L3-MOVEMENT-CHECK-EXIT.
+           IF RANGE-LIMITED OR RESTART-MODE
+               CONTINUE
+           ELSE
+               OPEN OUTPUT EXTRACT-DATA
+               PERFORM L3-WRITE-EXTRACT THRU L3-WRITE-EXTRACT-EXIT
+                   VARYING SUB1 FROM 1 BY 1
+                       UNTIL SUB1 > 100 OR TBL-PERCENT(SUB1) = ZEROS
+               CLOSE EXTRACT-DATA
+           END-IF.
            CLOSE ORDER-DATA.
            CLOSE MACH-SHT-COST-DATA.
            CLOSE MACH-COST-DATA.
+           CLOSE MACHINE-MASTER.
+           CLOSE INVENTORY-DATA.
            CLOSE PRTOUT.
+           CLOSE PART-PRTOUT.
+           CLOSE EXCEPTIONS-PRT.
+           CLOSE CHECKPOINT-FILE.
        L2-CLOSING-EXIT.
            EXIT.
            
@@ -211,6 +818,8 @@
            ADD 1 TO SUB1.
            MOVE I-SHT-MACHINE TO TBL-MACHINE(SUB1).
            MOVE WK-PCT TO TBL-PERCENT(SUB1).
+           MOVE I-SHT-COST TO TBL-SHT-COST(SUB1).
+           MOVE WK-COST TO TBL-TOT-COST(SUB1).
        L3-MOVES-EXIT.
            EXIT.
            
@@ -229,13 +838,137 @@
            EXIT.
            
        L3-DETAIL.
+           IF WK-LINE-CTR >= 54
+               PERFORM L9-HDGS THRU L9-HDGS-EXIT
+           END-IF.
            MOVE TBL-MACHINE(SUB1) TO O-MACHINE.
            MOVE TBL-PERCENT(SUB1) TO O-PERCENT.
+           MOVE TBL-SHT-COST(SUB1) TO O-SHT-COST.
+           MOVE TBL-TOT-COST(SUB1) TO O-TOT-COST.
+           IF TBL-PERCENT(SUB1) > WK-ALERT-THRESHOLD
+               MOVE '*****' TO O-ALERT-FLAG
+               ADD 1 TO WK-ALERT-COUNT
+               ADD TBL-SHT-COST(SUB1) TO WK-ALERT-EXPOSURE
+           ELSE
+               MOVE SPACES TO O-ALERT-FLAG
+           END-IF.
            WRITE PRTLINE FROM D1
                AFTER ADVANCING 1 LINE.
+           ADD 1 TO WK-LINE-CTR.
+           ADD TBL-SHT-COST(SUB1) TO WK-GRAND-SHT-TOTAL.
+           ADD TBL-TOT-COST(SUB1) TO WK-GRAND-TOT-TOTAL.
        L3-DETAIL-EXIT.
            EXIT.
-           
+
+       L3-GRAND-TOTAL.
+           IF WK-LINE-CTR >= 53
+               PERFORM L9-HDGS THRU L9-HDGS-EXIT
+           END-IF.
+           MOVE WK-GRAND-SHT-TOTAL TO GT-SHT-COST.
+           MOVE WK-GRAND-TOT-TOTAL TO GT-TOT-COST.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 2 TO WK-LINE-CTR.
+       L3-GRAND-TOTAL-EXIT.
+           EXIT.
+
+       L3-ALERT-SUMMARY.
+           IF WK-LINE-CTR >= 53
+               PERFORM L9-HDGS THRU L9-HDGS-EXIT
+           END-IF.
+           MOVE WK-ALERT-COUNT TO AS-COUNT.
+           MOVE WK-ALERT-EXPOSURE TO AS-EXPOSURE.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM ALERT-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 2 TO WK-LINE-CTR.
+       L3-ALERT-SUMMARY-EXIT.
+           EXIT.
+
+       L3-LOAD-PRIOR-EXTRACT.
+           OPEN INPUT EXTRACT-DATA.
+           IF WS-EXTRACT-STATUS = '35'
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-EXTRACT-STATUS = '10'
+                   READ EXTRACT-DATA
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO PRIOR-TBL-CNT
+                           MOVE EX-MACHINE
+                               TO PRIOR-MACHINE(PRIOR-TBL-CNT)
+                           MOVE EX-PERCENT
+                               TO PRIOR-PERCENT(PRIOR-TBL-CNT)
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRACT-DATA
+           END-IF.
+       L3-LOAD-PRIOR-EXTRACT-EXIT.
+           EXIT.
+
+       L3-MOVEMENT-CHECK.
+           MOVE 'N' TO WK-HOLD.
+           PERFORM VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > 100 OR TBL-PERCENT(SUB1) = ZEROS
+               MOVE 'N' TO PRIOR-FOUND-SW
+               PERFORM VARYING SUB4 FROM 1 BY 1
+                   UNTIL SUB4 > PRIOR-TBL-CNT OR PRIOR-FOUND
+                   IF PRIOR-MACHINE(SUB4) = TBL-MACHINE(SUB1)
+                       MOVE 'Y' TO PRIOR-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF PRIOR-FOUND
+                   COMPUTE WK-PCT-CHANGE =
+                       TBL-PERCENT(SUB1) - PRIOR-PERCENT(SUB4)
+                   IF FUNCTION ABS(WK-PCT-CHANGE) > WK-MOVE-THRESHOLD
+                       IF WK-HOLD NOT = 'Y'
+                           PERFORM L3-MOVEMENT-HDGS THRU
+                               L3-MOVEMENT-HDGS-EXIT
+                           MOVE 'Y' TO WK-HOLD
+                       END-IF
+                       MOVE TBL-MACHINE(SUB1) TO MV-MACHINE
+                       MOVE PRIOR-PERCENT(SUB4) TO MV-PRIOR-PCT
+                       MOVE TBL-PERCENT(SUB1) TO MV-TODAY-PCT
+                       MOVE WK-PCT-CHANGE TO MV-CHANGE
+                       IF WK-LINE-CTR >= 54
+                           PERFORM L9-HDGS THRU L9-HDGS-EXIT
+                       END-IF
+                       WRITE PRTLINE FROM MOVEMENT-D1
+                           AFTER ADVANCING 1 LINE
+                       ADD 1 TO WK-LINE-CTR
+                   END-IF
+               END-IF
+           END-PERFORM.
+       L3-MOVEMENT-CHECK-EXIT.
+           EXIT.
+
+       L3-MOVEMENT-HDGS.
+           IF WK-LINE-CTR >= 52
+               PERFORM L9-HDGS THRU L9-HDGS-EXIT
+           END-IF.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM MOVEMENT-TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM MOVEMENT-HDGS-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 3 TO WK-LINE-CTR.
+       L3-MOVEMENT-HDGS-EXIT.
+           EXIT.
+
+       L3-WRITE-EXTRACT.
+           MOVE TBL-MACHINE(SUB1) TO EX-MACHINE.
+           MOVE TBL-PERCENT(SUB1) TO EX-PERCENT.
+           MOVE O-YEAR TO EX-YEAR.
+           MOVE O-MONTH TO EX-MONTH.
+           MOVE O-DAY TO EX-DAY.
+           WRITE EXTRACT-REC.
+       L3-WRITE-EXTRACT-EXIT.
+           EXIT.
+
        L9-HDGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR.
@@ -247,6 +980,7 @@
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
+           MOVE 5 TO WK-LINE-CTR.
        L9-HDGS-EXIT.
            EXIT.
            
@@ -258,14 +992,146 @@
            
        L9-READ-COST.
            READ MACH-COST-DATA
-               AT END DISPLAY
-                   'ERROR - MACHINE NOT FOUND IN MACHINE-COST DATA.'.
+               AT END
+                   MOVE 'MACHINECOST.DAT' TO EXC-FILE
+                   PERFORM L9-WRT-EXC THRU L9-WRT-EXC-EXIT
+           END-READ.
        L9-READ-COST-EXIT.
            EXIT.
-           
+
        L9-READ-ORDER.
            READ ORDER-DATA
-               AT END DISPLAY
-                   'ERROR - MACHINE NOT FOUND IN ORDER DATA.'.
+               AT END
+                   MOVE 'ORDER.DAT' TO EXC-FILE
+                   PERFORM L9-WRT-EXC THRU L9-WRT-EXC-EXIT
+           END-READ.
        L9-READ-ORDER-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       L9-WRT-EXC.
+           MOVE O-MONTH TO EXC-MONTH.
+           MOVE O-DAY TO EXC-DAY.
+           MOVE O-YEAR TO EXC-YEAR.
+           MOVE I-SHT-MACHINE TO EXC-MACHINE.
+           MOVE I-SHT-COST TO EXC-SHT-COST.
+           WRITE EXC-LINE FROM EXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+       L9-WRT-EXC-EXIT.
+           EXIT.
+
+       L9-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS = '35'
+               CONTINUE
+           ELSE
+               PERFORM UNTIL NO-MORE-CKP
+                   READ CHECKPOINT-FILE
+                       AT END MOVE 'N' TO MORE-CKP-RECS
+                       NOT AT END MOVE CKP-MACHINE TO WK-RESTART-KEY
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       L9-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+       L9-WRITE-CHECKPOINT.
+           MOVE I-SHT-MACHINE TO CKP-MACHINE.
+           MOVE O-YEAR TO CKP-YEAR.
+           MOVE O-MONTH TO CKP-MONTH.
+           MOVE O-DAY TO CKP-DAY.
+           WRITE CKP-RECORD.
+       L9-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+       L4-PART-SHORTAGE.
+           PERFORM L9-READ-MASTER THRU L9-READ-MASTER-EXIT
+               UNTIL I-MACHINE >= I-SHT-MACHINE OR NO-MORE-MASTER.
+           IF I-MACHINE NOT = I-SHT-MACHINE
+               MOVE 'MASTER.DAT' TO EXC-FILE
+               PERFORM L9-WRT-EXC THRU L9-WRT-EXC-EXIT
+           ELSE
+               PERFORM L4-PART-DETAIL THRU L4-PART-DETAIL-EXIT
+                   UNTIL I-MACHINE NOT = I-SHT-MACHINE OR NO-MORE-MASTER
+           END-IF.
+       L4-PART-SHORTAGE-EXIT.
+           EXIT.
+
+       L4-PART-DETAIL.
+           COMPUTE WK-PART-NEED = I-PART-QTY * I-ORD-NUM.
+           PERFORM L9-FIND-INVENTORY THRU L9-FIND-INVENTORY-EXIT.
+           IF INVENTORY-FOUND
+               MOVE TBL-INV-QTY(SUB3) TO WK-PART-ONHAND
+           ELSE
+               MOVE ZEROS TO WK-PART-ONHAND
+           END-IF.
+           IF WK-PART-NEED > WK-PART-ONHAND
+               IF WK-PART-LINE-CTR >= 54
+                   PERFORM L9-PART-HDGS THRU L9-PART-HDGS-EXIT
+               END-IF
+               COMPUTE WK-PART-SHORT = WK-PART-NEED - WK-PART-ONHAND
+               MOVE I-MACHINE TO PO-MACHINE
+               MOVE I-MACHINE-PART TO PO-PART
+               MOVE WK-PART-NEED TO PO-NEEDED
+               MOVE WK-PART-ONHAND TO PO-ONHAND
+               MOVE WK-PART-SHORT TO PO-SHORT
+               WRITE PART-PRTLINE FROM PART-D1
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WK-PART-LINE-CTR
+           END-IF.
+           PERFORM L9-READ-MASTER THRU L9-READ-MASTER-EXIT.
+       L4-PART-DETAIL-EXIT.
+           EXIT.
+
+       L9-READ-MASTER.
+           READ MACHINE-MASTER
+               AT END MOVE 'N' TO MORE-MASTER-RECS.
+       L9-READ-MASTER-EXIT.
+           EXIT.
+
+       L9-LOAD-INVENTORY.
+           READ INVENTORY-DATA
+               AT END MOVE 'N' TO MORE-INVENTORY-RECS
+               NOT AT END
+                   IF INV-TBL-CNT < 500
+                       ADD 1 TO INV-TBL-CNT
+                       MOVE I-INV-PART TO TBL-INV-PART(INV-TBL-CNT)
+                       MOVE I-INV-QTY TO TBL-INV-QTY(INV-TBL-CNT)
+                       MOVE I-INV-COST TO TBL-INV-COST(INV-TBL-CNT)
+                   ELSE
+                       DISPLAY 'CBLPGPCT - INVENTORY-TABLE-DATA FULL '
+                           'AT 500 ROWS - PART ' I-INV-PART ' SKIPPED'
+                   END-IF
+           END-READ.
+       L9-LOAD-INVENTORY-EXIT.
+           EXIT.
+
+       L9-FIND-INVENTORY.
+           MOVE 'N' TO INVENTORY-FOUND-SW.
+           PERFORM VARYING SUB3 FROM 1 BY 1
+               UNTIL SUB3 > INV-TBL-CNT OR INVENTORY-FOUND
+               IF TBL-INV-PART(SUB3) = I-MACHINE-PART
+                   MOVE 'Y' TO INVENTORY-FOUND-SW
+               END-IF
+           END-PERFORM.
+       L9-FIND-INVENTORY-EXIT.
+           EXIT.
+
+       L9-PART-HDGS.
+           ADD 1 TO C-PART-PCTR.
+           MOVE C-PART-PCTR TO PO-PCTR.
+           MOVE O-MONTH TO PO-MONTH.
+           MOVE O-DAY TO PO-DAY.
+           MOVE O-YEAR TO PO-YEAR.
+           MOVE O-COMPANY TO PO-COMPANY.
+           WRITE PART-PRTLINE FROM PART-CO-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PART-PRTLINE FROM PART-RPT-TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PART-PRTLINE FROM PART-COL-HDGS-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PART-PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 5 TO WK-PART-LINE-CTR.
+       L9-PART-HDGS-EXIT.
+           EXIT.
